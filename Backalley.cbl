@@ -1,16 +1,97 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Backalley.
-       AUTHOR-ID. Oshaboy.
+       AUTHOR. Oshaboy.
        DATE-WRITTEN. 2025-12-06.
       *Remarks. A breakout clone I wrote in COBOL.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HIGHSCORE-FILE ASSIGN TO DYNAMIC WS_HIGHSCORE_PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS_HIGHSCORE_STATUS.
+           SELECT LEVEL-FILE ASSIGN TO DYNAMIC WS_LEVEL_PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS_LEVEL_STATUS.
+           SELECT AUDIT-FILE ASSIGN TO DYNAMIC WS_AUDIT_PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS_AUDIT_STATUS.
+           SELECT CONFIG-FILE ASSIGN TO DYNAMIC WS_CONFIG_PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS_CONFIG_STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO DYNAMIC WS_CHECKPOINT_PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS_CHECKPOINT_STATUS.
+           SELECT SHARED-LEADERBOARD-FILE
+               ASSIGN TO DYNAMIC WS_SHARED_PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS_SHARED_STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  HIGHSCORE-FILE.
+       01  HS-RECORD.
+           02 HS-INITIALS PIC X(3).
+           02 HS-BRICKS-CLEARED PIC 9(3).
+           02 HS-LIVES-REMAINING PIC 9.
+           02 HS-TIMESTAMP PIC 9(14).
+           02 HS-CABINET-ID PIC X(20).
+       FD  LEVEL-FILE.
+       01  LEVEL-REC.
+           02 LV-ROW PIC 99.
+           02 LV-COL PIC 99.
+           02 LV-WIDTH PIC 999.
+           02 LV-HEIGHT PIC 999.
+           02 LV-TYPE PIC 9.
+       FD  AUDIT-FILE.
+       01  AUDIT-REC.
+           02 AUD-TIMESTAMP PIC 9(14).
+           02 AUD-START-TICK PIC 9(10).
+           02 AUD-END-TICK PIC 9(10).
+           02 AUD-END-REASON PIC X.
+               88 AUD-REASON-WIN VALUE 'W'.
+               88 AUD-REASON-LOSE VALUE 'L'.
+               88 AUD-REASON-QUIT VALUE 'Q'.
+           02 AUD-FINAL-LIVES PIC 9.
+           02 AUD-FINAL-BALL-SPEED PIC 99.
+       FD  CONFIG-FILE.
+       01  CFG-RECORD.
+           02 CFG-PADDLE-MAX-SPEED PIC 99.
+           02 CFG-BALL-START-SPEED PIC 99.
+           02 CFG-RAMP-MS PIC 9(5).
+           02 CFG-STARTING-LIVES PIC 9.
+       FD  CHECKPOINT-FILE.
+       01  CKPT-HEADER-REC.
+           02 CKPT-LEVEL PIC 99.
+           02 CKPT-LIVES PIC 9.
+           02 CKPT-SCORE PIC 9(3).
+           02 CKPT-BALL-SPEED PIC 99.
+           02 CKPT-PADDLE-X PIC S9(3)V99.
+           02 CKPT-BALL-X PIC S9(3)V99.
+           02 CKPT-BALL-Y PIC S9(3)V99.
+           02 CKPT-BALL-XDIR PIC S9V99.
+           02 CKPT-BALL-YDIR PIC S9V99.
+           02 CKPT-BALL-IN-GAME PIC 9.
+           02 CKPT-TOTAL-BRICKS PIC 999.
+           02 CKPT-FREE-SERVE PIC 9.
+           02 CKPT-PADDLE-WIDTH PIC 999.
+           02 CKPT-SESSION-START-TICK PIC 9(10).
+           02 CKPT-SESSION-START-DATETIME PIC 9(14).
+           02 CKPT-SESSION-STARTED PIC 9.
+       01  CKPT-BRICK-REC.
+           02 CKPT-BRICK-STATUS PIC 9.
+           02 CKPT-BRICK-HITS-REMAINING PIC 9.
+       FD  SHARED-LEADERBOARD-FILE.
+       01  SHR-RECORD.
+           02 SHR-INITIALS PIC X(3).
+           02 SHR-BRICKS-CLEARED PIC 9(3).
+           02 SHR-LIVES-REMAINING PIC 9.
+           02 SHR-TIMESTAMP PIC 9(14).
+           02 SHR-CABINET-ID PIC X(20).
        WORKING-STORAGE SECTION.
 
-       78 WS_PADDLE_MAX_SPEED VALUE 12. 
-       78 WS_PADDLE_MAX_NSPEED VALUE -12.
        78 WS_PADDLE_Y VALUE 550.
        78 WS_PADDLE_WIDTH VALUE 90.
+       78 WS_PADDLE_WIDEN_STEP VALUE 20.
+       78 WS_PADDLE_MAX_WIDTH VALUE 200.
        78 WS_PADDLE_HEIGHT VALUE 10.
        78 WS_BALL_SIZE VALUE 10.
        78 WS_SCREEN_WIDTH VALUE 800.
@@ -19,7 +100,7 @@
        78 WS_LIVES_POSITION_Y VALUE 580.
        78 WS_SDL_INIT_EVERYTHING VALUE 62001.
        78 WS_WINDOWPOS_CENTERED VALUE 805240832.
-       78 SIZEOF_INT VALUE LENGTH OF BINARY-INT.  
+       78 SIZEOF_INT VALUE LENGTH OF BINARY-LONG.  
        78 WS_BRICK_WIDTH VALUE 70.
        78 WS_BRICK_HEIGHT VALUE 30.
        78 WS_INITIAL_BRICK_COUNT VALUE 40.
@@ -46,51 +127,58 @@
            88 WS_MOUSE_DOWN VALUE 1.
            88 WS_MOUSE_UP VALUE 2.
 
+       01 WS_PADDLE_MAX_SPEED PIC S99 VALUE 12.
+       01 WS_PADDLE_MAX_NSPEED PIC S99 VALUE -12.
+       01 WS_DIFFICULTY_RAMP_MS PIC 9(5) VALUE 10000.
+       01 WS_RAMP_REM PIC 9(5).
+       01 WS_CONFIG_PATH PIC X(40) VALUE 'config.dat'.
+       01 WS_CONFIG_STATUS PIC XX.
        01 WS_PADDLE_POSITION_X PIC S9(3)V99 VALUE 370.
        01 WS_PADDLE_DELTA PIC S9(3)V99.
        01 WS_LIVES_COUNT PIC 9 VALUE 3.
        01 WS_PADDLE_RECT.
-           02 X USAGE BINARY-INT SYNC.
-           02 Y USAGE BINARY-INT VALUE WS_PADDLE_Y.
-           02 W USAGE BINARY-INT VALUE WS_PADDLE_WIDTH.
-           02 H USAGE BINARY-INT VALUE WS_PADDLE_HEIGHT.
+           02 X USAGE BINARY-LONG SYNC.
+           02 Y USAGE BINARY-LONG VALUE WS_PADDLE_Y.
+           02 W USAGE BINARY-LONG VALUE WS_PADDLE_WIDTH.
+           02 H USAGE BINARY-LONG VALUE WS_PADDLE_HEIGHT.
        01 WS_IS_BALL_IN_GAME PIC 9 VALUE 0.
            88 WS_BALL_IS_IN_GAME VALUE 1.
            88 WS_BALL_ISNT_IN_GAME VALUE 0.
        01 WS_BALL_RECT.
-           02 X USAGE BINARY-INT.
-           02 Y USAGE BINARY-INT.
-           02 W USAGE BINARY-INT VALUE WS_BALL_SIZE.
-           02 H USAGE BINARY-INT VALUE WS_BALL_SIZE.
+           02 X USAGE BINARY-LONG.
+           02 Y USAGE BINARY-LONG.
+           02 W USAGE BINARY-LONG VALUE WS_BALL_SIZE.
+           02 H USAGE BINARY-LONG VALUE WS_BALL_SIZE.
        01 WS_BALL_POSITION.
            02 X PIC S9(3)V99.
               88 WS_BALL_INITIAL_POSITION_X VALUE 395.
            02 Y PIC S9(3)V99.
               88 WS_BALL_INITIAL_POSITION_Y VALUE 400.
        01 WS_LIVES_RECT.
-           02 X USAGE BINARY-INT.
-           02 Y USAGE BINARY-INT VALUE 580.
-           02 W USAGE BINARY-INT VALUE WS_BALL_SIZE.
-           02 H USAGE BINARY-INT VALUE WS_BALL_SIZE.
+           02 X USAGE BINARY-LONG.
+           02 Y USAGE BINARY-LONG VALUE 580.
+           02 W USAGE BINARY-LONG VALUE WS_BALL_SIZE.
+           02 H USAGE BINARY-LONG VALUE WS_BALL_SIZE.
        01 WS_BALL_DIRECTION.
            02 WS_BALL_X_DIRECTION PIC S9V99.
            02 WS_BALL_Y_DIRECTION PIC S9V99.
 
        01 WS_EVENT.
-           02 WS_EVENT_TYPE USAGE BINARY-INT UNSIGNED.
+           02 WS_EVENT_TYPE USAGE BINARY-LONG UNSIGNED.
                88 WS_EVENT_SDL_QUIT VALUE 256.
                88 WS_EVENT_SDL_MOUSE_MOTION VALUE 1024.
                88 WS_EVENT_SDL_MOUSE_BUTTON VALUE 1025 THRU 1026.
                88 WS_EVENT_SDL_MOUSE_BUTTON_DOWN VALUE 1025.
                88 WS_EVENT_SDL_MOUSE_BUTTON_UP VALUE 1026.
-           02 WS_EVENT_TIMESTAMP USAGE BINARY-INT UNSIGNED.
+               88 WS_EVENT_SDL_KEYDOWN VALUE 768.
+           02 WS_EVENT_TIMESTAMP USAGE BINARY-LONG UNSIGNED.
            02 FILLER PIC X(48).
        01 E_MOUSE_MOTION_EVENT REDEFINES WS_EVENT.
            02 FILLER PIC X(20).
-           02 X USAGE BINARY-INT.
-           02 Y USAGE BINARY-INT.
-           02 XREL USAGE BINARY-INT.
-           02 YREL USAGE BINARY-INT.
+           02 X USAGE BINARY-LONG.
+           02 Y USAGE BINARY-LONG.
+           02 XREL USAGE BINARY-LONG.
+           02 YREL USAGE BINARY-LONG.
            02 FILLER PIC X(20).
        01 E_MOUSE_BUTTON_EVENT REDEFINES WS_EVENT.
            02 FILLER PIC X(16).
@@ -99,52 +187,198 @@
            02 STATE USAGE BINARY-CHAR UNSIGNED.
            02 CLICKS USAGE BINARY-CHAR UNSIGNED.
            02 FILLER USAGE BINARY-CHAR.
-           02 X USAGE BINARY-INT.
-           02 Y USAGE BINARY-INT.
+           02 X USAGE BINARY-LONG.
+           02 Y USAGE BINARY-LONG.
            02 FILLER PIC X(28).
-       01 WS_EVENT_STATUS USAGE BINARY-INT.
+       01 E_KEY_EVENT REDEFINES WS_EVENT.
+           02 FILLER PIC X(20).
+           02 KEY-SYM USAGE BINARY-LONG.
+               88 KEY-SYM-P VALUE 112.
+           02 FILLER PIC X(32).
+       01 WS_EVENT_STATUS USAGE BINARY-LONG.
            88 WS_NO_EVENT_PENDING VALUE 0.
            88 WS_EVENT_PENDING VALUE 1.
        01 WS_BALL_SPEED PIC 99 VALUE 2.
-       01 WS_TOTAL_BRICKS PIC 99 VALUE WS_INITIAL_BRICK_COUNT.
-       01 WS_BRICKS OCCURS WS_INITIAL_BRICK_COUNT
+       78 WS_MAX_BRICKS VALUE 100.
+       01 WS_BRICKS_LOADED PIC 999 VALUE 0.
+       01 WS_TOTAL_BRICKS PIC 999 VALUE 0.
+       01 WS_CURRENT_LEVEL PIC 99 VALUE 1.
+       01 WS_LEVEL_PATH PIC X(40).
+       01 WS_LEVEL_STATUS PIC XX.
+       01 WS_LEVEL_EOF PIC 9 VALUE 0.
+           88 WS_LEVEL_AT_END VALUE 1.
+       01 WS_LEVEL_RESULT PIC 9 VALUE 0.
+           88 WS_LEVEL_LOAD_OK VALUE 1.
+           88 WS_LEVEL_LOAD_FAILED VALUE 0.
+       01 WS_FREE_SERVE_FLAG PIC 9 VALUE 0.
+           88 WS_FREE_SERVE VALUE 1.
+       01 WS_BRICKS OCCURS 1 TO WS_MAX_BRICKS TIMES
+                    DEPENDING ON WS_BRICKS_LOADED
                     INDEXED BY WS_BRICKS_I.
            02 WS_BRICK.
                03 WS_BRICK_STATUS PIC 9.
                    88 WS_BRICK_EXISTS VALUE 0.
                    88 WS_BRICK_DESTROYED VALUE 1.
+               03 WS_BRICK_TYPE PIC 9.
+                   88 WS_BRICK_TYPE_NORMAL VALUE 0.
+                   88 WS_BRICK_TYPE_MULTI_HIT VALUE 1.
+                   88 WS_BRICK_TYPE_WALL VALUE 2.
+                   88 WS_BRICK_TYPE_POWERUP VALUE 3.
+               03 WS_BRICK_HITS_REMAINING PIC 9.
+               03 WS_BRICK_HIT_LOCK PIC 9 VALUE 0.
+                   88 WS_BRICK_ALREADY_HIT VALUE 1.
                03 WS_BRICK_RECT.
-                   04 X USAGE BINARY-INT.
-                   04 Y USAGE BINARY-INT.
-                   04 W USAGE BINARY-INT.
-                   04 H USAGE BINARY-INT.
+                   04 X USAGE BINARY-LONG.
+                   04 Y USAGE BINARY-LONG.
+                   04 W USAGE BINARY-LONG.
+                   04 H USAGE BINARY-LONG.
        01 WS_GAME_STATE PIC 9 VALUE 0.
            88 WS_PLAYING VALUE 0.
            88 WS_WIN VALUE 1.
            88 WS_LOSE VALUE 2.
        01 WIN_SQUARE_RECT.
-           02 X USAGE BINARY-INT.
-           02 Y USAGE BINARY-INT.
-           02 W USAGE BINARY-INT.
-           02 H USAGE BINARY-INT.
+           02 X USAGE BINARY-LONG.
+           02 Y USAGE BINARY-LONG.
+           02 W USAGE BINARY-LONG.
+           02 H USAGE BINARY-LONG.
        01 WIN_SQUARE_COLOR.
            02 R USAGE BINARY-CHAR UNSIGNED.
            02 G USAGE BINARY-CHAR UNSIGNED.
-           02 B USAGE BINARY-CHAR UNSIGNED.                
+           02 B USAGE BINARY-CHAR UNSIGNED.
+
+       78 WS_HIGHSCORE_MAX VALUE 10.
+       01 WS_HIGHSCORE_PATH PIC X(40) VALUE 'highscores.dat'.
+       01 WS_HIGHSCORE_STATUS PIC XX.
+       01 WS_HIGHSCORE_EOF PIC 9 VALUE 0.
+           88 WS_HIGHSCORE_AT_END VALUE 1.
+       01 WS_PLAYER_INITIALS PIC X(3) VALUE 'AAA'.
+       01 WS_CABINET_ID_ENV PIC X(20).
+       01 WS_CABINET_FINGERPRINT PIC X(20) VALUE SPACES.
+       01 WS_SCORE PIC 9(3) VALUE 0.
+       01 WS_SCORE_SAVED_FLAG PIC 9 VALUE 0.
+           88 WS_SCORE_SAVED VALUE 1.
+       01 WS_HIGHSCORE_COUNT PIC 99 VALUE 0.
+       01 WS_HIGHSCORE_TABLE OCCURS WS_HIGHSCORE_MAX TIMES
+                    INDEXED BY WS_HIGHSCORE_I.
+           02 WS_HS_INITIALS PIC X(3).
+           02 WS_HS_BRICKS_CLEARED PIC 9(3).
+           02 WS_HS_LIVES_REMAINING PIC 9.
+           02 WS_HS_TIMESTAMP PIC 9(14).
+           02 WS_HS_CABINET_ID PIC X(20).
+       01 WS_HS_POS PIC 99.
+       01 WS_HS_SHIFT_I PIC 99.
+       01 WS_HS_CHECK_I PIC 99.
+       01 WS_HS_DUP_FLAG PIC 9 VALUE 0.
+           88 WS_HS_DUPLICATE VALUE 1.
+       01 WS_HS_BAR_RECT.
+           02 X USAGE BINARY-LONG.
+           02 Y USAGE BINARY-LONG.
+           02 W USAGE BINARY-LONG.
+           02 H USAGE BINARY-LONG VALUE 15.
+
+       01 WS_AUDIT_PATH PIC X(40) VALUE 'audit.log'.
+       01 WS_AUDIT_STATUS PIC XX.
+       01 WS_SESSION_START_TICK PIC 9(10) VALUE 0.
+       01 WS_SESSION_START_DATETIME PIC 9(14).
+       01 WS_SESSION_STARTED_FLAG PIC 9 VALUE 0.
+           88 WS_SESSION_STARTED VALUE 1.
+
+       01 WS_CHECKPOINT_PATH PIC X(40) VALUE 'checkpoint.dat'.
+       01 WS_CHECKPOINT_STATUS PIC XX.
+       78 WS_CHECKPOINT_INTERVAL VALUE 300.
+       01 WS_CHECKPOINT_FRAME_COUNTER PIC 9(5) VALUE 0.
+       01 WS_CHECKPOINT_MOD_REM PIC 9(5).
+       01 WS_PAUSED_FLAG PIC 9 VALUE 0.
+           88 WS_PAUSED VALUE 1.
+           88 WS_NOT_PAUSED VALUE 0.
+
+       78 WS_MIX_FREQUENCY VALUE 44100.
+       78 WS_MIX_FORMAT_S16SYS VALUE 32784.
+       78 WS_MIX_CHANNELS VALUE 2.
+       78 WS_MIX_CHUNKSIZE VALUE 2048.
+       01 WS_SOUND_ENABLED_FLAG PIC 9 VALUE 0.
+           88 WS_SOUND_ENABLED VALUE 1.
+       01 WS_SND_STATUS USAGE BINARY-LONG.
+       01 WS_SND_CHANNEL USAGE BINARY-LONG.
+       01 WS_SND_RW USAGE POINTER.
+       01 WS_SND_RW_MODE PIC X(3) VALUE Z'rb'.
+       01 WS_SND_PADDLE_PATH PIC X(15) VALUE Z'sfx_paddle.wav'.
+       01 WS_SND_WALL_PATH PIC X(13) VALUE Z'sfx_wall.wav'.
+       01 WS_SND_BRICK_PATH PIC X(14) VALUE Z'sfx_brick.wav'.
+       01 WS_SND_LIFE_PATH PIC X(13) VALUE Z'sfx_life.wav'.
+       01 WS_SND_WIN_PATH PIC X(12) VALUE Z'sfx_win.wav'.
+       01 WS_SND_LOSE_PATH PIC X(13) VALUE Z'sfx_lose.wav'.
+       01 WS_SND_PADDLE USAGE POINTER.
+       01 WS_SND_WALL USAGE POINTER.
+       01 WS_SND_BRICK USAGE POINTER.
+       01 WS_SND_LIFE USAGE POINTER.
+       01 WS_SND_WIN USAGE POINTER.
+       01 WS_SND_LOSE USAGE POINTER.
+
+       01 WS_SHARED_PATH PIC X(40) VALUE 'shared_leaderboard.dat'.
+       01 WS_SHARED_STATUS PIC XX.
+       01 WS_SHARED_EOF PIC 9 VALUE 0.
+           88 WS_SHARED_AT_END VALUE 1.
+
+       78 WS_TTF_FONT_SIZE VALUE 20.
+       01 WS_TTF_FONT_PATH PIC X(9) VALUE Z'font.ttf'.
+       01 WS_TTF_FONT USAGE POINTER.
+       01 WS_TTF_STATUS USAGE BINARY-LONG.
+       01 WS_TTF_ENABLED_FLAG PIC 9 VALUE 0.
+           88 WS_TTF_ENABLED VALUE 1.
+       01 WS_NULL_PTR USAGE POINTER.
+       01 WS_TTF_COLOR.
+           02 R USAGE BINARY-CHAR UNSIGNED VALUE 255.
+           02 G USAGE BINARY-CHAR UNSIGNED VALUE 255.
+           02 B USAGE BINARY-CHAR UNSIGNED VALUE 255.
+           02 A USAGE BINARY-CHAR UNSIGNED VALUE 255.
+       01 WS_TTF_COLOR_PACKED USAGE BINARY-LONG UNSIGNED.
+       01 WS_TTF_SURFACE USAGE POINTER.
+       01 WS_TTF_TEXTURE USAGE POINTER.
+       01 WS_TTF_TEXT_W USAGE BINARY-LONG.
+       01 WS_TTF_TEXT_H USAGE BINARY-LONG.
+       01 WS_TTF_TEXT_RECT.
+           02 X USAGE BINARY-LONG.
+           02 Y USAGE BINARY-LONG.
+           02 W USAGE BINARY-LONG.
+           02 H USAGE BINARY-LONG.
+       01 WS_TTF_RENDER_TEXT PIC X(24) VALUE LOW-VALUE.
+       01 WS_TTF_RENDER_X USAGE BINARY-LONG.
+       01 WS_TTF_RENDER_Y USAGE BINARY-LONG.
+       01 WS_SCORE_DISPLAY PIC ZZ9.
+       01 WS_BRICKS_DISPLAY PIC ZZ9.
+       01 WS_LIVES_DISPLAY PIC 9.
 
        PROCEDURE DIVISION.
        MAIN SECTION.
            PERFORM INIT
+           PERFORM LOAD_HIGHSCORES
+           PERFORM RECONCILE_LEADERBOARD
+           PERFORM LOAD_CHECKPOINT
            PERFORM UNTIL WS_EXIT
                PERFORM INPUT_HANDLING
-               PERFORM STATE_HANDLING
+               IF NOT WS_PAUSED
+                   PERFORM STATE_HANDLING
+               END-IF
                PERFORM IDLE
                PERFORM DRAW
-               PERFORM STATE_CHECK
+               IF NOT WS_PAUSED
+                   PERFORM STATE_CHECK
+               END-IF
+               IF WS_PLAYING AND NOT WS_PAUSED
+                   ADD 1 TO WS_CHECKPOINT_FRAME_COUNTER
+                   COMPUTE WS_CHECKPOINT_MOD_REM = FUNCTION MOD(
+                       WS_CHECKPOINT_FRAME_COUNTER,
+                       WS_CHECKPOINT_INTERVAL)
+                   IF WS_CHECKPOINT_MOD_REM = 0
+                       PERFORM SAVE_CHECKPOINT
+                   END-IF
+               END-IF
            END-PERFORM
            PERFORM CLEANUP
            STOP RUN.
        INIT SECTION.
+           PERFORM LOAD_CONFIG
            CALL STATIC 'SDL_Init' USING
                BY VALUE SIZE SIZEOF_INT WS_SDL_INIT_EVERYTHING
            END-CALL
@@ -164,13 +398,29 @@
                BY VALUE SIZE SIZEOF_INT WS_WINDOWPOS_CENTERED
                BY VALUE SIZE SIZEOF_INT WS_WINDOWPOS_CENTERED
            END-CALL
-           PERFORM VARYING WS_BRICKS_I FROM 0 
+           PERFORM LOAD_SOUNDS
+           PERFORM LOAD_FONT
+           PERFORM LOAD_CABINET_ID
+           MOVE 1 TO WS_CURRENT_LEVEL
+           PERFORM LOAD_LEVEL
+           IF WS_LEVEL_LOAD_FAILED
+           THEN
+               PERFORM BUILD_DEFAULT_LEVEL
+           END-IF.
+
+       BUILD_DEFAULT_LEVEL SECTION.
+      * FALLBACK BOARD USED ONLY WHEN LEVEL01.DAT ISN'T FOUND, SO THE
+      * CABINET CAN STILL BE PLAYED WITH NO LEVEL FILES INSTALLED. *
+           MOVE WS_INITIAL_BRICK_COUNT TO WS_BRICKS_LOADED
+           PERFORM VARYING WS_BRICKS_I FROM 0
                                        BY   1
                              UNTIL WS_BRICKS_I >= WS_INITIAL_BRICK_COUNT
-           
+
                SET WS_BRICK_EXISTS(WS_BRICKS_I + 1) TO TRUE
-               COMPUTE X IN WS_BRICK_RECT(WS_BRICKS_I + 1) = 
-                   (FUNCTION MOD(WS_BRICKS_I 8) * 
+               SET WS_BRICK_TYPE_NORMAL(WS_BRICKS_I + 1) TO TRUE
+               MOVE 1 TO WS_BRICK_HITS_REMAINING(WS_BRICKS_I + 1)
+               COMPUTE X IN WS_BRICK_RECT(WS_BRICKS_I + 1) =
+                   (FUNCTION MOD(WS_BRICKS_I 8) *
                        (WS_BRICK_WIDTH + 10)) + 80
                COMPUTE Y IN WS_BRICK_RECT(WS_BRICKS_I + 1) =
                    FUNCTION INTEGER(WS_BRICKS_I / 8)
@@ -179,17 +429,633 @@
                    TO H IN WS_BRICK_RECT(WS_BRICKS_I + 1)
                MOVE WS_BRICK_WIDTH
                    TO W IN WS_BRICK_RECT(WS_BRICKS_I + 1)
+           END-PERFORM
+           MOVE WS_BRICKS_LOADED TO WS_TOTAL_BRICKS.
+
+       LOAD_SOUNDS SECTION.
+      * OPENS THE MIXER AND LOADS ONE Mix_Chunk PER COLLISION EVENT.
+      * Mix_LoadWAV IS A C MACRO OVER SDL_RWFromFile/Mix_LoadWAV_RW,
+      * SO THOSE ARE THE TWO ENTRY POINTS CALLED DIRECTLY FROM COBOL.
+      * IF Mix_OpenAudio FAILS (NO AUDIO DEVICE ON THIS CABINET) SOUND
+      * STAYS OFF FOR THE SESSION INSTEAD OF CRASHING THE GAME. *
+           CALL STATIC 'Mix_OpenAudio' USING
+               BY VALUE SIZE SIZEOF_INT WS_MIX_FREQUENCY
+               BY VALUE SIZE SIZEOF_INT WS_MIX_FORMAT_S16SYS
+               BY VALUE SIZE SIZEOF_INT WS_MIX_CHANNELS
+               BY VALUE SIZE SIZEOF_INT WS_MIX_CHUNKSIZE
+               RETURNING WS_SND_STATUS
+           END-CALL
+           IF WS_SND_STATUS = 0
+               SET WS_SOUND_ENABLED TO TRUE
+               CALL STATIC 'SDL_RWFromFile' USING
+                   BY REFERENCE WS_SND_PADDLE_PATH
+                   BY REFERENCE WS_SND_RW_MODE
+                   RETURNING WS_SND_RW
+               END-CALL
+               CALL STATIC 'Mix_LoadWAV_RW' USING
+                   BY VALUE WS_SND_RW
+                   BY VALUE SIZE SIZEOF_INT 1
+                   RETURNING WS_SND_PADDLE
+               END-CALL
+               CALL STATIC 'SDL_RWFromFile' USING
+                   BY REFERENCE WS_SND_WALL_PATH
+                   BY REFERENCE WS_SND_RW_MODE
+                   RETURNING WS_SND_RW
+               END-CALL
+               CALL STATIC 'Mix_LoadWAV_RW' USING
+                   BY VALUE WS_SND_RW
+                   BY VALUE SIZE SIZEOF_INT 1
+                   RETURNING WS_SND_WALL
+               END-CALL
+               CALL STATIC 'SDL_RWFromFile' USING
+                   BY REFERENCE WS_SND_BRICK_PATH
+                   BY REFERENCE WS_SND_RW_MODE
+                   RETURNING WS_SND_RW
+               END-CALL
+               CALL STATIC 'Mix_LoadWAV_RW' USING
+                   BY VALUE WS_SND_RW
+                   BY VALUE SIZE SIZEOF_INT 1
+                   RETURNING WS_SND_BRICK
+               END-CALL
+               CALL STATIC 'SDL_RWFromFile' USING
+                   BY REFERENCE WS_SND_LIFE_PATH
+                   BY REFERENCE WS_SND_RW_MODE
+                   RETURNING WS_SND_RW
+               END-CALL
+               CALL STATIC 'Mix_LoadWAV_RW' USING
+                   BY VALUE WS_SND_RW
+                   BY VALUE SIZE SIZEOF_INT 1
+                   RETURNING WS_SND_LIFE
+               END-CALL
+               CALL STATIC 'SDL_RWFromFile' USING
+                   BY REFERENCE WS_SND_WIN_PATH
+                   BY REFERENCE WS_SND_RW_MODE
+                   RETURNING WS_SND_RW
+               END-CALL
+               CALL STATIC 'Mix_LoadWAV_RW' USING
+                   BY VALUE WS_SND_RW
+                   BY VALUE SIZE SIZEOF_INT 1
+                   RETURNING WS_SND_WIN
+               END-CALL
+               CALL STATIC 'SDL_RWFromFile' USING
+                   BY REFERENCE WS_SND_LOSE_PATH
+                   BY REFERENCE WS_SND_RW_MODE
+                   RETURNING WS_SND_RW
+               END-CALL
+               CALL STATIC 'Mix_LoadWAV_RW' USING
+                   BY VALUE WS_SND_RW
+                   BY VALUE SIZE SIZEOF_INT 1
+                   RETURNING WS_SND_LOSE
+               END-CALL
+           END-IF.
+
+       LOAD_FONT SECTION.
+      * SDL_ttf REPLACES THE PINK-SQUARE LIVES ROW AND THE MISSING
+      * SCORE/BRICKS READOUT WITH REAL TEXT. IF TTF_Init OR
+      * TTF_OpenFont FAILS (NO font.ttf INSTALLED ON THIS CABINET) WE
+      * FALL BACK TO THE ORIGINAL SQUARE-BASED LIVES DISPLAY INSTEAD OF
+      * CRASHING, THE SAME GUARDED-FEATURE PATTERN AS WS_SOUND_ENABLED.*
+           CALL STATIC 'TTF_Init'
+               RETURNING WS_TTF_STATUS
+           END-CALL
+           IF WS_TTF_STATUS = 0
+               CALL STATIC 'TTF_OpenFont' USING
+                   BY REFERENCE WS_TTF_FONT_PATH
+                   BY VALUE SIZE SIZEOF_INT WS_TTF_FONT_SIZE
+                   RETURNING WS_TTF_FONT
+               END-CALL
+               IF WS_TTF_FONT NOT EQUAL WS_NULL_PTR
+                   SET WS_TTF_ENABLED TO TRUE
+               END-IF
+           END-IF.
+
+       RENDER_TTF_TEXT SECTION.
+      * SHARED HELPER: RENDERS WS_TTF_RENDER_TEXT AT
+      * (WS_TTF_RENDER_X, WS_TTF_RENDER_Y) USING THE LOADED FONT.
+      * CALLERS MOVE LOW-VALUE TO WS_TTF_RENDER_TEXT, STRING THE
+      * WANTED TEXT INTO IT (LEAVING THE UNTOUCHED TAIL AS A NUL
+      * TERMINATOR FOR THE C SIDE), SET THE X/Y, THEN PERFORM THIS. *
+           IF WS_TTF_ENABLED
+      * SDL_Color IS A 4-BYTE STRUCT PASSED BY VALUE IN THE REAL
+      * TTF_RenderText_Solid SIGNATURE, NOT BY POINTER, SO R/G/B/A ARE
+      * PACKED INTO ONE INTEGER (LOW BYTE = R, HIGH BYTE = A) AND
+      * PASSED BY VALUE THE SAME WAY EVERY OTHER SCALAR C ARGUMENT IN
+      * THIS FILE IS (E.G. WS_SDL_INIT_EVERYTHING IN INIT SECTION). *
+               COMPUTE WS_TTF_COLOR_PACKED =
+                   R IN WS_TTF_COLOR
+                   + (G IN WS_TTF_COLOR * 256)
+                   + (B IN WS_TTF_COLOR * 65536)
+                   + (A IN WS_TTF_COLOR * 16777216)
+               CALL STATIC 'TTF_RenderText_Solid' USING
+                   BY VALUE WS_TTF_FONT
+                   BY REFERENCE WS_TTF_RENDER_TEXT
+                   BY VALUE SIZE SIZEOF_INT WS_TTF_COLOR_PACKED
+                   RETURNING WS_TTF_SURFACE
+               END-CALL
+               IF WS_TTF_SURFACE NOT EQUAL WS_NULL_PTR
+                   CALL STATIC 'SDL_CreateTextureFromSurface' USING
+                       BY VALUE WS_RENDERER
+                       BY VALUE WS_TTF_SURFACE
+                       RETURNING WS_TTF_TEXTURE
+                   END-CALL
+                   CALL STATIC 'SDL_QueryTexture' USING
+                       BY VALUE WS_TTF_TEXTURE
+                       BY VALUE WS_NULL_PTR
+                       BY VALUE WS_NULL_PTR
+                       BY REFERENCE WS_TTF_TEXT_W
+                       BY REFERENCE WS_TTF_TEXT_H
+                   END-CALL
+                   MOVE WS_TTF_RENDER_X TO X IN WS_TTF_TEXT_RECT
+                   MOVE WS_TTF_RENDER_Y TO Y IN WS_TTF_TEXT_RECT
+                   MOVE WS_TTF_TEXT_W TO W IN WS_TTF_TEXT_RECT
+                   MOVE WS_TTF_TEXT_H TO H IN WS_TTF_TEXT_RECT
+                   CALL STATIC 'SDL_RenderCopy' USING
+                       BY VALUE WS_RENDERER
+                       BY VALUE WS_TTF_TEXTURE
+                       BY VALUE WS_NULL_PTR
+                       BY REFERENCE WS_TTF_TEXT_RECT
+                   END-CALL
+                   CALL STATIC 'SDL_DestroyTexture' USING
+                       BY VALUE WS_TTF_TEXTURE
+                   END-CALL
+                   CALL STATIC 'SDL_FreeSurface' USING
+                       BY VALUE WS_TTF_SURFACE
+                   END-CALL
+               END-IF
+           END-IF.
+
+       PLAY_PADDLE_SOUND SECTION.
+           IF WS_SOUND_ENABLED
+               CALL STATIC 'Mix_PlayChannel' USING
+                   BY VALUE SIZE SIZEOF_INT -1
+                   BY VALUE WS_SND_PADDLE
+                   BY VALUE SIZE SIZEOF_INT 0
+                   RETURNING WS_SND_CHANNEL
+               END-CALL
+           END-IF.
+
+       PLAY_WALL_SOUND SECTION.
+           IF WS_SOUND_ENABLED
+               CALL STATIC 'Mix_PlayChannel' USING
+                   BY VALUE SIZE SIZEOF_INT -1
+                   BY VALUE WS_SND_WALL
+                   BY VALUE SIZE SIZEOF_INT 0
+                   RETURNING WS_SND_CHANNEL
+               END-CALL
+           END-IF.
+
+       PLAY_BRICK_SOUND SECTION.
+           IF WS_SOUND_ENABLED
+               CALL STATIC 'Mix_PlayChannel' USING
+                   BY VALUE SIZE SIZEOF_INT -1
+                   BY VALUE WS_SND_BRICK
+                   BY VALUE SIZE SIZEOF_INT 0
+                   RETURNING WS_SND_CHANNEL
+               END-CALL
+           END-IF.
+
+       PLAY_LIFE_SOUND SECTION.
+           IF WS_SOUND_ENABLED
+               CALL STATIC 'Mix_PlayChannel' USING
+                   BY VALUE SIZE SIZEOF_INT -1
+                   BY VALUE WS_SND_LIFE
+                   BY VALUE SIZE SIZEOF_INT 0
+                   RETURNING WS_SND_CHANNEL
+               END-CALL
+           END-IF.
+
+       PLAY_WIN_SOUND SECTION.
+           IF WS_SOUND_ENABLED
+               CALL STATIC 'Mix_PlayChannel' USING
+                   BY VALUE SIZE SIZEOF_INT -1
+                   BY VALUE WS_SND_WIN
+                   BY VALUE SIZE SIZEOF_INT 0
+                   RETURNING WS_SND_CHANNEL
+               END-CALL
+           END-IF.
+
+       PLAY_LOSE_SOUND SECTION.
+           IF WS_SOUND_ENABLED
+               CALL STATIC 'Mix_PlayChannel' USING
+                   BY VALUE SIZE SIZEOF_INT -1
+                   BY VALUE WS_SND_LOSE
+                   BY VALUE SIZE SIZEOF_INT 0
+                   RETURNING WS_SND_CHANNEL
+               END-CALL
+           END-IF.
+
+       LOAD_CONFIG SECTION.
+      * START-OF-DAY TUNING KNOBS, ONE FIXED-WIDTH RECORD IN
+      * config.dat: PADDLE MAX SPEED, STARTING BALL SPEED, DIFFICULTY
+      * RAMP INTERVAL (MS), STARTING LIVES. MISSING FILE KEEPS THE
+      * WORKING-STORAGE DEFAULTS ABOVE. *
+           OPEN INPUT CONFIG-FILE
+           IF WS_CONFIG_STATUS NOT = '35'
+               READ CONFIG-FILE
+                   NOT AT END
+                       MOVE CFG-PADDLE-MAX-SPEED TO WS_PADDLE_MAX_SPEED
+                       COMPUTE WS_PADDLE_MAX_NSPEED =
+                           0 - WS_PADDLE_MAX_SPEED
+                       MOVE CFG-BALL-START-SPEED TO WS_BALL_SPEED
+                       MOVE CFG-RAMP-MS TO WS_DIFFICULTY_RAMP_MS
+                       MOVE CFG-STARTING-LIVES TO WS_LIVES_COUNT
+               END-READ
+               CLOSE CONFIG-FILE
+           END-IF.
+
+       LOAD_CABINET_ID SECTION.
+      * WS_PLAYER_INITIALS DEFAULTS TO 'AAA' SINCE THIS PROGRAM HAS NO
+      * NAME-ENTRY SCREEN, BUT LEAVING IT AT THE LITERAL DEFAULT MAKES
+      * EVERY ROW IN THE SHARED CROSS-CABINET LEADERBOARD (REQ 007)
+      * LOOK IDENTICAL. IF THE OPERATOR HAS SET A CABINET_ID
+      * ENVIRONMENT VARIABLE (A ONE-TIME SETUP STEP PER CABINET, LIKE
+      * THE CONFIGURABLE FILE PATHS ABOVE), USE ITS FIRST THREE
+      * CHARACTERS AS THE INITIALS INSTEAD; OTHERWISE KEEP 'AAA'.
+      * WS_CABINET_FINGERPRINT IS A SEPARATE, WIDER VALUE (NEVER SHOWN
+      * ON SCREEN) USED ONLY TO TELL CABINETS APART WHEN DE-DUPLICATING
+      * THE SHARED LEADERBOARD (REQ 007): INITIALS+TIMESTAMP ALONE
+      * COLLIDE WHENEVER TWO CABINETS BOTH DEFAULT TO 'AAA' AND FINISH
+      * A WIN IN THE SAME SECOND. IT FALLS BACK TO HOSTNAME, AND THEN
+      * TO A FIXED LITERAL, SO IT IS NEVER BLANK. *
+           ACCEPT WS_CABINET_ID_ENV FROM ENVIRONMENT 'CABINET_ID'
+           IF WS_CABINET_ID_ENV NOT = SPACES
+               MOVE WS_CABINET_ID_ENV(1:3) TO WS_PLAYER_INITIALS
+               MOVE WS_CABINET_ID_ENV TO WS_CABINET_FINGERPRINT
+           ELSE
+               ACCEPT WS_CABINET_FINGERPRINT FROM ENVIRONMENT 'HOSTNAME'
+               IF WS_CABINET_FINGERPRINT = SPACES
+                   MOVE 'UNKNOWN-CABINET' TO WS_CABINET_FINGERPRINT
+               END-IF
+           END-IF.
+
+       LOAD_LEVEL SECTION.
+      * BUILDS "levelNN.dat" FROM WS_CURRENT_LEVEL AND LOADS WS_BRICKS
+      * FROM IT. EACH RECORD IS ONE BRICK: ROW, COLUMN, WIDTH, HEIGHT,
+      * TYPE. WS_LEVEL_LOAD_FAILED MEANS THERE IS NO SUCH LEVEL FILE. *
+           STRING 'level' DELIMITED BY SIZE
+                  WS_CURRENT_LEVEL DELIMITED BY SIZE
+                  '.dat' DELIMITED BY SIZE
+               INTO WS_LEVEL_PATH
+           END-STRING
+           MOVE 0 TO WS_LEVEL_EOF
+           OPEN INPUT LEVEL-FILE
+           IF WS_LEVEL_STATUS = '35'
+               SET WS_LEVEL_LOAD_FAILED TO TRUE
+           ELSE
+               SET WS_LEVEL_LOAD_OK TO TRUE
+               MOVE 0 TO WS_BRICKS_LOADED
+               MOVE 0 TO WS_TOTAL_BRICKS
+               PERFORM UNTIL WS_LEVEL_AT_END
+                   READ LEVEL-FILE
+                       AT END
+                           SET WS_LEVEL_AT_END TO TRUE
+                       NOT AT END
+                           IF WS_BRICKS_LOADED < WS_MAX_BRICKS
+                               PERFORM LOAD_LEVEL_BRICK
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE LEVEL-FILE
+           END-IF.
+
+       LOAD_LEVEL_BRICK SECTION.
+      * WALL BRICKS ARE INDESTRUCTIBLE AND MUST NEVER COUNT TOWARD
+      * WS_TOTAL_BRICKS, OR A LEVEL WITH ANY WALL BRICKS COULD NEVER
+      * REACH THE "0 BRICKS LEFT" CHECK IN STATE_CHECK SECTION. *
+           ADD 1 TO WS_BRICKS_LOADED
+           SET WS_BRICK_EXISTS(WS_BRICKS_LOADED) TO TRUE
+           MOVE LV-TYPE TO WS_BRICK_TYPE(WS_BRICKS_LOADED)
+           IF WS_BRICK_TYPE_MULTI_HIT(WS_BRICKS_LOADED)
+               MOVE 2 TO WS_BRICK_HITS_REMAINING(WS_BRICKS_LOADED)
+           ELSE
+               MOVE 1 TO WS_BRICK_HITS_REMAINING(WS_BRICKS_LOADED)
+           END-IF
+           IF NOT WS_BRICK_TYPE_WALL(WS_BRICKS_LOADED)
+               ADD 1 TO WS_TOTAL_BRICKS
+           END-IF
+           COMPUTE X IN WS_BRICK_RECT(WS_BRICKS_LOADED) =
+               (LV-COL * (LV-WIDTH + 10)) + 80
+           COMPUTE Y IN WS_BRICK_RECT(WS_BRICKS_LOADED) =
+               (LV-ROW * (LV-HEIGHT + 10)) + 40
+           MOVE LV-WIDTH TO W IN WS_BRICK_RECT(WS_BRICKS_LOADED)
+           MOVE LV-HEIGHT TO H IN WS_BRICK_RECT(WS_BRICKS_LOADED).
+
+       SAVE_CHECKPOINT SECTION.
+      * SNAPSHOTS ENOUGH STATE TO RESUME A GAME IN PROGRESS: LEVEL,
+      * SCORE, LIVES, BALL SPEED/POSITION/DIRECTION, PADDLE POSITION,
+      * AND WHICH BRICKS ARE STILL STANDING. WRITTEN PERIODICALLY AND
+      * ON SDL QUIT SO A POWER CYCLE DOESN'T LOSE THE SESSION. *
+           MOVE WS_CURRENT_LEVEL TO CKPT-LEVEL
+           MOVE WS_LIVES_COUNT TO CKPT-LIVES
+           MOVE WS_SCORE TO CKPT-SCORE
+           MOVE WS_BALL_SPEED TO CKPT-BALL-SPEED
+           MOVE WS_PADDLE_POSITION_X TO CKPT-PADDLE-X
+           MOVE X IN WS_BALL_POSITION TO CKPT-BALL-X
+           MOVE Y IN WS_BALL_POSITION TO CKPT-BALL-Y
+           MOVE WS_BALL_X_DIRECTION TO CKPT-BALL-XDIR
+           MOVE WS_BALL_Y_DIRECTION TO CKPT-BALL-YDIR
+           MOVE WS_IS_BALL_IN_GAME TO CKPT-BALL-IN-GAME
+           MOVE WS_TOTAL_BRICKS TO CKPT-TOTAL-BRICKS
+           MOVE WS_FREE_SERVE_FLAG TO CKPT-FREE-SERVE
+           MOVE W IN WS_PADDLE_RECT TO CKPT-PADDLE-WIDTH
+           MOVE WS_SESSION_START_TICK TO CKPT-SESSION-START-TICK
+           MOVE WS_SESSION_START_DATETIME TO
+               CKPT-SESSION-START-DATETIME
+           MOVE WS_SESSION_STARTED_FLAG TO CKPT-SESSION-STARTED
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CKPT-HEADER-REC
+           PERFORM VARYING WS_BRICKS_I FROM 1 BY 1
+                      UNTIL WS_BRICKS_I > WS_BRICKS_LOADED
+               MOVE WS_BRICK_STATUS(WS_BRICKS_I) TO CKPT-BRICK-STATUS
+               MOVE WS_BRICK_HITS_REMAINING(WS_BRICKS_I) TO
+                   CKPT-BRICK-HITS-REMAINING
+               WRITE CKPT-BRICK-REC
+           END-PERFORM
+           CLOSE CHECKPOINT-FILE.
+
+       LOAD_CHECKPOINT SECTION.
+      * ON STARTUP, RESTORES A SAVED SESSION FROM checkpoint.dat IF ONE
+      * EXISTS RATHER THAN ALWAYS BEGINNING AT LEVEL 1. THE LEVEL'S
+      * FULL BOARD IS REBUILT VIA LOAD_LEVEL, THEN OVERLAID WITH THE
+      * SAVED BRICK STATUSES SO ONLY BRICKS ALREADY DESTROYED SHOW
+      * DESTROYED. *
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS_CHECKPOINT_STATUS NOT = '35'
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE CKPT-LEVEL TO WS_CURRENT_LEVEL
+                       PERFORM LOAD_LEVEL
+                       MOVE CKPT-LIVES TO WS_LIVES_COUNT
+                       MOVE CKPT-SCORE TO WS_SCORE
+                       MOVE CKPT-BALL-SPEED TO WS_BALL_SPEED
+                       MOVE CKPT-PADDLE-X TO WS_PADDLE_POSITION_X
+                       MOVE CKPT-BALL-X TO X IN WS_BALL_POSITION
+                       MOVE CKPT-BALL-Y TO Y IN WS_BALL_POSITION
+                       MOVE CKPT-BALL-XDIR TO WS_BALL_X_DIRECTION
+                       MOVE CKPT-BALL-YDIR TO WS_BALL_Y_DIRECTION
+                       MOVE CKPT-BALL-IN-GAME TO WS_IS_BALL_IN_GAME
+                       MOVE CKPT-TOTAL-BRICKS TO WS_TOTAL_BRICKS
+                       MOVE CKPT-FREE-SERVE TO WS_FREE_SERVE_FLAG
+                       MOVE CKPT-PADDLE-WIDTH TO W IN WS_PADDLE_RECT
+                       MOVE CKPT-SESSION-START-TICK TO
+                           WS_SESSION_START_TICK
+                       MOVE CKPT-SESSION-START-DATETIME TO
+                           WS_SESSION_START_DATETIME
+                       MOVE CKPT-SESSION-STARTED TO
+                           WS_SESSION_STARTED_FLAG
+                       PERFORM VARYING WS_BRICKS_I FROM 1 BY 1
+                             UNTIL WS_BRICKS_I > WS_BRICKS_LOADED
+                           READ CHECKPOINT-FILE
+                               AT END
+                                   EXIT PERFORM
+                               NOT AT END
+                                   MOVE CKPT-BRICK-STATUS TO
+                                       WS_BRICK_STATUS(WS_BRICKS_I)
+                                   MOVE CKPT-BRICK-HITS-REMAINING TO
+                                       WS_BRICK_HITS_REMAINING
+                                           (WS_BRICKS_I)
+                           END-READ
+                       END-PERFORM
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       CLEAR_CHECKPOINT SECTION.
+      * A FINISHED GAME (WIN OR LOSE) SHOULDN'T RESURFACE ON THE NEXT
+      * LAUNCH, SO THE CHECKPOINT IS WIPED AS SOON AS THE HIGH SCORE
+      * FOR IT IS RECORDED. *
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+       APPLY_POWERUP SECTION.
+      * DESTROYING A WS_BRICK_TYPE_POWERUP BRICK WIDENS THE PADDLE, UP
+      * TO WS_PADDLE_MAX_WIDTH, GIVING THE PLAYER A BIGGER TARGET FOR
+      * THE REST OF THE LEVEL. *
+           ADD WS_PADDLE_WIDEN_STEP TO W IN WS_PADDLE_RECT
+           IF W IN WS_PADDLE_RECT > WS_PADDLE_MAX_WIDTH
+               MOVE WS_PADDLE_MAX_WIDTH TO W IN WS_PADDLE_RECT
+           END-IF.
+
+       LOAD_HIGHSCORES SECTION.
+           MOVE 0 TO WS_HIGHSCORE_COUNT
+           MOVE 0 TO WS_HIGHSCORE_EOF
+           OPEN INPUT HIGHSCORE-FILE
+           IF WS_HIGHSCORE_STATUS NOT = '35'
+               PERFORM UNTIL WS_HIGHSCORE_AT_END
+                   READ HIGHSCORE-FILE
+                       AT END
+                           SET WS_HIGHSCORE_AT_END TO TRUE
+                       NOT AT END
+                           PERFORM INSERT_HIGHSCORE_ENTRY
+                   END-READ
+               END-PERFORM
+               CLOSE HIGHSCORE-FILE
+           END-IF.
+
+       CHECK_HIGHSCORE_DUPLICATE SECTION.
+      * A CABINET'S OWN WIN IS WRITTEN TO BOTH HIGHSCORE-FILE (LOCAL)
+      * AND SHARED-LEADERBOARD-FILE (SHOP-WIDE) WITH THE SAME
+      * INITIALS+TIMESTAMP+CABINET-ID, SO RECONCILE_LEADERBOARD MUST
+      * SKIP A SHARED RECORD THAT'S ALREADY IN THE IN-MEMORY TABLE FROM
+      * LOAD_HIGHSCORES, OR EVERY LOCAL WIN SHOWS UP TWICE.
+      * CABINET-ID IS PART OF THE KEY (NOT JUST INITIALS+TIMESTAMP) SO
+      * TWO DIFFERENT CABINETS THAT BOTH STILL DEFAULT TO 'AAA' AND
+      * FINISH A WIN IN THE SAME SECOND ARE NOT MISTAKEN FOR EACH
+      * OTHER'S DUPLICATE. *
+           MOVE 0 TO WS_HS_DUP_FLAG
+           PERFORM VARYING WS_HS_CHECK_I FROM 1 BY 1
+                              UNTIL WS_HS_CHECK_I > WS_HIGHSCORE_COUNT
+               IF WS_HS_INITIALS(WS_HS_CHECK_I) = HS-INITIALS
+                   AND WS_HS_TIMESTAMP(WS_HS_CHECK_I) = HS-TIMESTAMP
+                   AND WS_HS_CABINET_ID(WS_HS_CHECK_I) = HS-CABINET-ID
+                   SET WS_HS_DUPLICATE TO TRUE
+               END-IF
+           END-PERFORM.
+
+       INSERT_HIGHSCORE_ENTRY SECTION.
+      * INSERTS HS-RECORD (OR THE CURRENT GAME'S RESULT) INTO THE
+      * IN-MEMORY TOP-WS_HIGHSCORE_MAX TABLE, KEPT SORTED BY BRICKS
+      * CLEARED DESCENDING. *
+           MOVE 1 TO WS_HS_POS
+           PERFORM UNTIL WS_HS_POS > WS_HIGHSCORE_COUNT
+                   OR (HS-BRICKS-CLEARED >
+                       WS_HS_BRICKS_CLEARED(WS_HS_POS))
+               ADD 1 TO WS_HS_POS
+           END-PERFORM
+           IF WS_HS_POS <= WS_HIGHSCORE_MAX
+               IF WS_HIGHSCORE_COUNT < WS_HIGHSCORE_MAX
+                   ADD 1 TO WS_HIGHSCORE_COUNT
+               END-IF
+               PERFORM VARYING WS_HS_SHIFT_I FROM WS_HIGHSCORE_COUNT
+                                           BY -1
+                                  UNTIL WS_HS_SHIFT_I <= WS_HS_POS
+                   MOVE WS_HIGHSCORE_TABLE(WS_HS_SHIFT_I - 1)
+                       TO WS_HIGHSCORE_TABLE(WS_HS_SHIFT_I)
+               END-PERFORM
+               MOVE HS-INITIALS TO WS_HS_INITIALS(WS_HS_POS)
+               MOVE HS-BRICKS-CLEARED TO WS_HS_BRICKS_CLEARED(WS_HS_POS)
+               MOVE HS-LIVES-REMAINING TO
+                   WS_HS_LIVES_REMAINING(WS_HS_POS)
+               MOVE HS-TIMESTAMP TO WS_HS_TIMESTAMP(WS_HS_POS)
+               MOVE HS-CABINET-ID TO WS_HS_CABINET_ID(WS_HS_POS)
+           END-IF.
+
+       SAVE_HIGHSCORE SECTION.
+           MOVE WS_PLAYER_INITIALS TO HS-INITIALS
+           MOVE WS_SCORE TO HS-BRICKS-CLEARED
+           MOVE WS_LIVES_COUNT TO HS-LIVES-REMAINING
+           MOVE FUNCTION CURRENT-DATE(1:14) TO HS-TIMESTAMP
+           MOVE WS_CABINET_FINGERPRINT TO HS-CABINET-ID
+           OPEN EXTEND HIGHSCORE-FILE
+           IF WS_HIGHSCORE_STATUS = '35'
+               OPEN OUTPUT HIGHSCORE-FILE
+           END-IF
+           WRITE HS-RECORD
+           CLOSE HIGHSCORE-FILE
+           PERFORM INSERT_HIGHSCORE_ENTRY
+           IF WS_WIN
+               PERFORM PUSH_SHARED_SCORE
+           END-IF
+           PERFORM CLEAR_CHECKPOINT
+           SET WS_SCORE_SAVED TO TRUE.
+
+       PUSH_SHARED_SCORE SECTION.
+      * "PUSHES" THE FINISHED GAME'S SCORE OUT TO THE SHOP-WIDE
+      * LEADERBOARD SO OTHER CABINETS SEE IT ON THEIR NEXT
+      * RECONCILE_LEADERBOARD. THIS SANDBOX HAS NO NETWORK ACCESS OR
+      * HTTP CLIENT RUNTIME, SO A SHARED LINE-SEQUENTIAL FILE ON A
+      * CONFIGURABLE PATH STANDS IN FOR THE NETWORK SHARE/HTTP
+      * ENDPOINT (SEE NOTES AT TOP OF IMPLEMENTATION_STATUS.md). *
+           MOVE HS-INITIALS TO SHR-INITIALS
+           MOVE HS-BRICKS-CLEARED TO SHR-BRICKS-CLEARED
+           MOVE HS-LIVES-REMAINING TO SHR-LIVES-REMAINING
+           MOVE HS-TIMESTAMP TO SHR-TIMESTAMP
+           MOVE HS-CABINET-ID TO SHR-CABINET-ID
+           OPEN EXTEND SHARED-LEADERBOARD-FILE
+           IF WS_SHARED_STATUS = '35'
+               OPEN OUTPUT SHARED-LEADERBOARD-FILE
+           END-IF
+           WRITE SHR-RECORD
+           CLOSE SHARED-LEADERBOARD-FILE.
+
+       RECONCILE_LEADERBOARD SECTION.
+      * PULLS DOWN EVERY CABINET'S CONTRIBUTIONS TO THE SHARED FILE
+      * AND MERGES THEM INTO THIS CABINET'S IN-MEMORY
+      * TOP-WS_HIGHSCORE_MAX TABLE (REUSING INSERT_HIGHSCORE_ENTRY) SO
+      * ALL CABINETS CONVERGE ON THE SAME SHOP-WIDE TOP 10. *
+           MOVE 0 TO WS_SHARED_EOF
+           OPEN INPUT SHARED-LEADERBOARD-FILE
+           IF WS_SHARED_STATUS NOT = '35'
+               PERFORM UNTIL WS_SHARED_AT_END
+                   READ SHARED-LEADERBOARD-FILE
+                       AT END
+                           SET WS_SHARED_AT_END TO TRUE
+                       NOT AT END
+                           MOVE SHR-INITIALS TO HS-INITIALS
+                           MOVE SHR-BRICKS-CLEARED TO HS-BRICKS-CLEARED
+                           MOVE SHR-LIVES-REMAINING TO
+                               HS-LIVES-REMAINING
+                           MOVE SHR-TIMESTAMP TO HS-TIMESTAMP
+                           MOVE SHR-CABINET-ID TO HS-CABINET-ID
+                           PERFORM CHECK_HIGHSCORE_DUPLICATE
+                           IF NOT WS_HS_DUPLICATE
+                               PERFORM INSERT_HIGHSCORE_ENTRY
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE SHARED-LEADERBOARD-FILE
+           END-IF.
+
+       DRAW_HIGHSCORES SECTION.
+      * TOP-WS_HIGHSCORE_MAX TABLE, ONE BAR PER ENTRY SCALED BY BRICKS
+      * CLEARED, WITH AN INITIALS/BRICKS TEXT LABEL ALONGSIDE EACH BAR
+      * NOW THAT SDL_ttf IS WIRED IN (FALLS BACK TO THE BARE BAR IF NO
+      * FONT LOADED, SAME GUARD AS THE REST OF DRAW SECTION). *
+           CALL STATIC 'SDL_SetRenderDrawColor' USING
+               BY VALUE WS_RENDERER
+               BY VALUE SIZE 1 -74
+               BY VALUE SIZE 1 -47
+               BY VALUE SIZE 1 20
+               BY VALUE SIZE 1 -1
+           END-CALL
+           PERFORM VARYING WS_HIGHSCORE_I FROM 1 BY 1
+                              UNTIL WS_HIGHSCORE_I > WS_HIGHSCORE_COUNT
+               COMPUTE X IN WS_HS_BAR_RECT = WS_SCREEN_WIDTH - 160
+               COMPUTE Y IN WS_HS_BAR_RECT =
+                   40 + ((WS_HIGHSCORE_I - 1) * 20)
+               COMPUTE W IN WS_HS_BAR_RECT =
+                   10 + WS_HS_BRICKS_CLEARED(WS_HIGHSCORE_I)
+               CALL STATIC 'SDL_RenderFillRect' USING
+                   BY VALUE WS_RENDERER
+                   BY REFERENCE WS_HS_BAR_RECT
+               END-CALL
+               IF WS_TTF_ENABLED
+                   MOVE WS_HS_BRICKS_CLEARED(WS_HIGHSCORE_I)
+                       TO WS_BRICKS_DISPLAY
+                   MOVE LOW-VALUE TO WS_TTF_RENDER_TEXT
+                   STRING WS_HS_INITIALS(WS_HIGHSCORE_I)
+                              DELIMITED BY SIZE
+                          ' ' DELIMITED BY SIZE
+                          WS_BRICKS_DISPLAY DELIMITED BY SIZE
+                       INTO WS_TTF_RENDER_TEXT
+                   END-STRING
+                   COMPUTE WS_TTF_RENDER_X = WS_SCREEN_WIDTH - 155
+                   MOVE Y IN WS_HS_BAR_RECT TO WS_TTF_RENDER_Y
+                   PERFORM RENDER_TTF_TEXT
+               END-IF
            END-PERFORM.
 
        CLEANUP SECTION.
+           PERFORM WRITE_AUDIT_LOG
+           IF WS_SOUND_ENABLED
+               CALL STATIC 'Mix_CloseAudio' END-CALL
+           END-IF
+           IF WS_TTF_ENABLED
+               CALL STATIC 'TTF_CloseFont' USING
+                   BY VALUE WS_TTF_FONT
+               END-CALL
+               CALL STATIC 'TTF_Quit' END-CALL
+           END-IF
            CALL STATIC 'SDL_RenderClear' USING
-               BY VALUE WS_RENDERER 
+               BY VALUE WS_RENDERER
            END-CALL
            CALL STATIC 'SDL_DestroyWindow' USING
                BY VALUE WS_WINDOW
-           END-CALL 
+           END-CALL
            CALL STATIC 'SDL_Quit' END-CALL
            DISPLAY WS_THANKS.
+
+       WRITE_AUDIT_LOG SECTION.
+      * ONE RECORD PER CABINET SESSION: WHEN IT STARTED, HOW LONG THE
+      * SDL TICK CLOCK RAN, AND HOW IT ENDED. LETS A NIGHTLY REPORT
+      * TOTAL UP WIN/LOSE COUNTS AND SESSION LENGTHS ACROSS THE DAY. *
+           IF WS_SESSION_STARTED
+               MOVE WS_SESSION_START_DATETIME TO AUD-TIMESTAMP
+           ELSE
+               MOVE FUNCTION CURRENT-DATE(1:14) TO AUD-TIMESTAMP
+           END-IF
+           MOVE WS_SESSION_START_TICK TO AUD-START-TICK
+           CALL STATIC 'SDL_GetTicks'
+               RETURNING WS_SDL_TICKS
+           END-CALL
+           MOVE WS_SDL_TICKS TO AUD-END-TICK
+           EVALUATE TRUE
+               WHEN WS_WIN
+                   SET AUD-REASON-WIN TO TRUE
+               WHEN WS_LOSE
+                   SET AUD-REASON-LOSE TO TRUE
+               WHEN OTHER
+                   SET AUD-REASON-QUIT TO TRUE
+           END-EVALUATE
+           MOVE WS_LIVES_COUNT TO AUD-FINAL-LIVES
+           MOVE WS_BALL_SPEED TO AUD-FINAL-BALL-SPEED
+           OPEN EXTEND AUDIT-FILE
+           IF WS_AUDIT_STATUS = '35'
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           WRITE AUDIT-REC
+           CLOSE AUDIT-FILE.
+
        DRAW SECTION.
            IF NOT WS_WIN
            THEN
@@ -252,24 +1118,72 @@
                    BY REFERENCE WS_BALL_RECT
                END-CALL
            END-IF
-           MOVE WS_LIVES_POSITION_X TO X IN WS_LIVES_RECT
-           CALL STATIC 'SDL_SetRenderDrawColor' USING
-               BY VALUE WS_RENDERER
-               BY VALUE SIZE 1 -1
-               BY VALUE SIZE 1 100
-               BY VALUE SIZE 1 100
-               BY VALUE SIZE 1 -1
-           END-CALL
-           PERFORM WS_LIVES_COUNT TIMES 
-               CALL STATIC 'SDL_RenderFillRect' USING
+           IF WS_TTF_ENABLED
+           THEN
+               MOVE WS_LIVES_COUNT TO WS_LIVES_DISPLAY
+               MOVE LOW-VALUE TO WS_TTF_RENDER_TEXT
+               STRING 'LIVES ' DELIMITED BY SIZE
+                      WS_LIVES_DISPLAY DELIMITED BY SIZE
+                   INTO WS_TTF_RENDER_TEXT
+               END-STRING
+               MOVE WS_LIVES_POSITION_X TO WS_TTF_RENDER_X
+               MOVE WS_LIVES_POSITION_Y TO WS_TTF_RENDER_Y
+               PERFORM RENDER_TTF_TEXT
+               MOVE WS_SCORE TO WS_SCORE_DISPLAY
+               MOVE LOW-VALUE TO WS_TTF_RENDER_TEXT
+               STRING 'SCORE ' DELIMITED BY SIZE
+                      WS_SCORE_DISPLAY DELIMITED BY SIZE
+                   INTO WS_TTF_RENDER_TEXT
+               END-STRING
+               MOVE 10 TO WS_TTF_RENDER_X
+               MOVE 10 TO WS_TTF_RENDER_Y
+               PERFORM RENDER_TTF_TEXT
+               MOVE WS_TOTAL_BRICKS TO WS_BRICKS_DISPLAY
+               MOVE LOW-VALUE TO WS_TTF_RENDER_TEXT
+               STRING 'BRICKS ' DELIMITED BY SIZE
+                      WS_BRICKS_DISPLAY DELIMITED BY SIZE
+                   INTO WS_TTF_RENDER_TEXT
+               END-STRING
+               MOVE 10 TO WS_TTF_RENDER_X
+               MOVE 30 TO WS_TTF_RENDER_Y
+               PERFORM RENDER_TTF_TEXT
+               IF WS_WIN OR WS_LOSE
+                   MOVE LOW-VALUE TO WS_TTF_RENDER_TEXT
+                   IF WS_WIN
+                       STRING 'YOU WIN' DELIMITED BY SIZE
+                           INTO WS_TTF_RENDER_TEXT
+                       END-STRING
+                   ELSE
+                       STRING 'GAME OVER' DELIMITED BY SIZE
+                           INTO WS_TTF_RENDER_TEXT
+                       END-STRING
+                   END-IF
+                   COMPUTE WS_TTF_RENDER_X =
+                       (WS_SCREEN_WIDTH / 2) - 60
+                   COMPUTE WS_TTF_RENDER_Y =
+                       (WS_SCREEN_HEIGHT / 2) - 10
+                   PERFORM RENDER_TTF_TEXT
+               END-IF
+           ELSE
+               MOVE WS_LIVES_POSITION_X TO X IN WS_LIVES_RECT
+               CALL STATIC 'SDL_SetRenderDrawColor' USING
                    BY VALUE WS_RENDERER
-                   BY REFERENCE WS_LIVES_RECT
+                   BY VALUE SIZE 1 -1
+                   BY VALUE SIZE 1 100
+                   BY VALUE SIZE 1 100
+                   BY VALUE SIZE 1 -1
                END-CALL
-               ADD 15 TO X IN WS_LIVES_RECT
-           END-PERFORM
+               PERFORM WS_LIVES_COUNT TIMES
+                   CALL STATIC 'SDL_RenderFillRect' USING
+                       BY VALUE WS_RENDERER
+                       BY REFERENCE WS_LIVES_RECT
+                   END-CALL
+                   ADD 15 TO X IN WS_LIVES_RECT
+               END-PERFORM
+           END-IF
            PERFORM VARYING WS_BRICKS_I FROM 1 
                                        BY 1
-                              UNTIL WS_BRICKS_I > WS_INITIAL_BRICK_COUNT
+                              UNTIL WS_BRICKS_I > WS_BRICKS_LOADED
                IF WS_BRICK_EXISTS(WS_BRICKS_I)
                THEN
 
@@ -280,7 +1194,11 @@
                END-IF
 
            END-PERFORM
-           CALL STATIC 'SDL_RenderPresent' USING 
+           IF NOT WS_PLAYING
+           THEN
+               PERFORM DRAW_HIGHSCORES
+           END-IF
+           CALL STATIC 'SDL_RenderPresent' USING
                BY VALUE WS_RENDERER
            END-CALL.
        INPUT_HANDLING SECTION. 
@@ -293,6 +1211,9 @@
            PERFORM UNTIL WS_NO_EVENT_PENDING
                EVALUATE TRUE
                    WHEN WS_EVENT_SDL_QUIT
+                       IF WS_PLAYING
+                           PERFORM SAVE_CHECKPOINT
+                       END-IF
                        SET WS_EXIT TO TRUE
                    WHEN WS_EVENT_SDL_MOUSE_MOTION
                        MOVE X IN E_MOUSE_BUTTON_EVENT TO
@@ -303,7 +1224,13 @@
                    WHEN WS_EVENT_SDL_MOUSE_BUTTON_UP
                        AND MOUSE_BUTTON_LEFT
                            SET WS_MOUSE_UP TO TRUE
-               END-EVALUATE 
+                   WHEN WS_EVENT_SDL_KEYDOWN AND KEY-SYM-P
+                       IF WS_PAUSED
+                           SET WS_NOT_PAUSED TO TRUE
+                       ELSE
+                           SET WS_PAUSED TO TRUE
+                       END-IF
+               END-EVALUATE
                CALL STATIC 'SDL_PollEvent' USING
                    BY REFERENCE WS_EVENT
                    RETURNING WS_EVENT_STATUS
@@ -336,7 +1263,19 @@
                CALL STATIC 'SDL_GetTicks'
                    RETURNING WS_TIME_OF_LAST_BALL
                END-CALL
-               SUBTRACT 1 FROM WS_LIVES_COUNT
+               IF NOT WS_SESSION_STARTED
+               THEN
+                   MOVE WS_TIME_OF_LAST_BALL TO WS_SESSION_START_TICK
+                   MOVE FUNCTION CURRENT-DATE(1:14) TO
+                       WS_SESSION_START_DATETIME
+                   SET WS_SESSION_STARTED TO TRUE
+               END-IF
+               IF WS_FREE_SERVE
+               THEN
+                   MOVE 0 TO WS_FREE_SERVE_FLAG
+               ELSE
+                   SUBTRACT 1 FROM WS_LIVES_COUNT
+               END-IF
            END-IF
       * MOVE THE BALL * 
            IF WS_BALL_IS_IN_GAME 
@@ -349,36 +1288,41 @@
       * CHECK BALL COLLISIONS * 
            IF Y IN WS_BALL_POSITION <= 0
            THEN
-               MULTIPLY -1 BY WS_BALL_Y_DIRECTION 
+               MULTIPLY -1 BY WS_BALL_Y_DIRECTION
+               PERFORM PLAY_WALL_SOUND
            END-IF
            IF X IN WS_BALL_POSITION <= 0
            THEN
-               MULTIPLY -1 BY WS_BALL_X_DIRECTION 
+               MULTIPLY -1 BY WS_BALL_X_DIRECTION
+               PERFORM PLAY_WALL_SOUND
            END-IF
            IF X IN WS_BALL_POSITION > (WS_SCREEN_WIDTH - WS_BALL_SIZE)
            THEN
-               MULTIPLY -1 BY WS_BALL_X_DIRECTION 
+               MULTIPLY -1 BY WS_BALL_X_DIRECTION
+               PERFORM PLAY_WALL_SOUND
            END-IF
            IF
                X IN WS_BALL_POSITION >= WS_PADDLE_POSITION_X AND
                X IN WS_BALL_POSITION <
-                   WS_PADDLE_POSITION_X + WS_PADDLE_WIDTH AND
-               Y IN WS_BALL_POSITION >= WS_PADDLE_Y - WS_BALL_SIZE AND 
-               Y IN WS_BALL_POSITION < 
+                   WS_PADDLE_POSITION_X + W IN WS_PADDLE_RECT AND
+               Y IN WS_BALL_POSITION >= WS_PADDLE_Y - WS_BALL_SIZE AND
+               Y IN WS_BALL_POSITION <
                    WS_PADDLE_Y + WS_PADDLE_HEIGHT - WS_BALL_SIZE
            THEN
-               MULTIPLY -1 BY WS_BALL_Y_DIRECTION 
+               MULTIPLY -1 BY WS_BALL_Y_DIRECTION
                COMPUTE WS_BALL_X_DIRECTION =
                    WS_PADDLE_DELTA / 3
+               PERFORM PLAY_PADDLE_SOUND
            END-IF
            IF Y IN WS_BALL_POSITION > WS_SCREEN_HEIGHT
-           THEN 
+           THEN
                SET WS_BALL_ISNT_IN_GAME TO TRUE
+               PERFORM PLAY_LIFE_SOUND
            END-IF
            
            PERFORM VARYING WS_BRICKS_I FROM 1 
                                        BY 1
-                              UNTIL WS_BRICKS_I > WS_INITIAL_BRICK_COUNT
+                              UNTIL WS_BRICKS_I > WS_BRICKS_LOADED
                IF WS_BRICK_EXISTS(WS_BRICKS_I)
                THEN 
                    IF
@@ -386,22 +1330,44 @@
                            X IN WS_BRICK_RECT(WS_BRICKS_I) AND
                        X IN WS_BALL_POSITION <
                            X IN WS_BRICK_RECT(WS_BRICKS_I) +
-                               WS_BRICK_WIDTH AND
+                               W IN WS_BRICK_RECT(WS_BRICKS_I) AND
                        Y IN WS_BALL_POSITION + WS_BALL_SIZE >=
                            Y IN WS_BRICK_RECT(WS_BRICKS_I) AND
                        Y IN WS_BALL_POSITION <
                            Y IN WS_BRICK_RECT(WS_BRICKS_I) +
-                               WS_BRICK_HEIGHT
-                           
-                           SUBTRACT 1 FROM WS_TOTAL_BRICKS
-                           SET WS_BRICK_DESTROYED(WS_BRICKS_I) TO TRUE
+                               H IN WS_BRICK_RECT(WS_BRICKS_I)
 
-                           IF 
+                           IF NOT WS_BRICK_TYPE_WALL(WS_BRICKS_I)
+                               AND NOT WS_BRICK_ALREADY_HIT(WS_BRICKS_I)
+                               SUBTRACT 1 FROM
+                                   WS_BRICK_HITS_REMAINING(WS_BRICKS_I)
+                               SET WS_BRICK_ALREADY_HIT(WS_BRICKS_I)
+                                   TO TRUE
+                               IF WS_BRICK_HITS_REMAINING(WS_BRICKS_I)
+                                       <= 0
+                                   SUBTRACT 1 FROM WS_TOTAL_BRICKS
+                                   ADD 1 TO WS_SCORE
+                                   SET WS_BRICK_DESTROYED(WS_BRICKS_I)
+                                       TO TRUE
+                                   PERFORM PLAY_BRICK_SOUND
+                                   IF WS_BRICK_TYPE_POWERUP(WS_BRICKS_I)
+                                       PERFORM APPLY_POWERUP
+                                   END-IF
+                               END-IF
+                           END-IF
+      * INDESTRUCTIBLE WALL BRICKS (WS_BRICK_TYPE_WALL) STILL BOUNCE
+      * THE BALL BELOW BUT NEVER DECREMENT WS_TOTAL_BRICKS OR SCORE.
+      * WS_BRICK_HIT_LOCK STOPS A SINGLE CONTINUOUS OVERLAP FROM
+      * COSTING A MULTI-HIT BRICK MORE THAN ONE HIT POINT PER PASS; IT
+      * IS CLEARED BELOW ONCE THE BALL'S AABB NO LONGER OVERLAPS THIS
+      * BRICK. *
+
+                           IF
                                Y IN WS_BALL_POSITION < 
                                   Y IN WS_BRICK_RECT(WS_BRICKS_I) OR 
                                Y IN WS_BALL_POSITION >=
                                    Y IN WS_BRICK_RECT(WS_BRICKS_I) +
-                                       WS_BRICK_HEIGHT -
+                                       H IN WS_BRICK_RECT(WS_BRICKS_I) -
                                        WS_BALL_SIZE
 
                                    MULTIPLY -1 BY WS_BALL_Y_DIRECTION 
@@ -411,14 +1377,16 @@
                                    X IN WS_BRICK_RECT(WS_BRICKS_I) OR 
                                X IN WS_BALL_POSITION >=
                                    X IN WS_BRICK_RECT(WS_BRICKS_I) +
-                                       WS_BRICK_WIDTH -
+                                       W IN WS_BRICK_RECT(WS_BRICKS_I) -
                                        (WS_BALL_SIZE / 2)
                                THEN 
                                    MULTIPLY -1 BY WS_BALL_X_DIRECTION 
-                           END-IF   
-       
+                           END-IF
+
                        END-IF
-                   END-IF 
+                   ELSE
+                       MOVE 0 TO WS_BRICK_HIT_LOCK(WS_BRICKS_I)
+                   END-IF
                END-IF
            END-PERFORM
            CALL STATIC 'SDL_GetTicks'
@@ -426,39 +1394,64 @@
            END-CALL
            SUBTRACT WS_SDL_TICKS FROM WS_TIME_OF_LAST_BALL GIVING
                WS_TIME_SINCE_LAST_BALL
-           IF FUNCTION REM(WS_TIME_SINCE_LAST_BALL 10000) = 0
+           COMPUTE WS_RAMP_REM = FUNCTION REM(
+               WS_TIME_SINCE_LAST_BALL WS_DIFFICULTY_RAMP_MS)
+           IF WS_RAMP_REM = 0
            THEN
                ADD 1 TO WS_BALL_SPEED
            END-IF.
 
 
        IDLE SECTION.
-           
-           CALL STATIC 'SDL_GetTicks'
-               RETURNING WS_SDL_TICKS
-           END-CALL
-           COMPUTE WS_WAIT_TIME =
-               17 - (WS_SDL_TICKS - WS_TIME_OF_LAST_FRAME)
-           IF WS_WAIT_TIME > 0 
-           THEN 
-               CALL STATIC 'SDL_Delay' 
-                   USING BY VALUE SIZE SIZEOF_INT WS_WAIT_TIME
+      * WHILE PAUSED, THE FRAME-TIMING BOOKKEEPING BELOW IS SUSPENDED,
+      * BUT A FIXED DELAY STILL RUNS SO THE INPUT LOOP DOESN'T SPIN A
+      * CPU CORE AT 100% WHILE WAITING FOR THE UNPAUSE KEY. *
+           IF WS_PAUSED
+               CALL STATIC 'SDL_Delay'
+                   USING BY VALUE SIZE SIZEOF_INT 17
                END-CALL
-           END-IF
-           CALL STATIC 'SDL_GetTicks'
-               RETURNING WS_TIME_OF_LAST_FRAME
-           END-CALL.
+           ELSE
+               CALL STATIC 'SDL_GetTicks'
+                   RETURNING WS_SDL_TICKS
+               END-CALL
+               COMPUTE WS_WAIT_TIME =
+                   17 - (WS_SDL_TICKS - WS_TIME_OF_LAST_FRAME)
+               IF WS_WAIT_TIME > 0
+               THEN
+                   CALL STATIC 'SDL_Delay'
+                       USING BY VALUE SIZE SIZEOF_INT WS_WAIT_TIME
+                   END-CALL
+               END-IF
+               CALL STATIC 'SDL_GetTicks'
+                   RETURNING WS_TIME_OF_LAST_FRAME
+               END-CALL
+           END-IF.
        STATE_CHECK SECTION.
            IF WS_PLAYING
            THEN
                IF WS_TOTAL_BRICKS = 0
                THEN
-                   SET WS_WIN TO TRUE
+                   ADD 1 TO WS_CURRENT_LEVEL
+                   PERFORM LOAD_LEVEL
+                   IF WS_LEVEL_LOAD_FAILED
+                   THEN
+                       MOVE 0 TO WS_BRICKS_LOADED
+                       SET WS_WIN TO TRUE
+                       PERFORM PLAY_WIN_SOUND
+                   ELSE
+                       SET WS_BALL_ISNT_IN_GAME TO TRUE
+                       SET WS_FREE_SERVE TO TRUE
+                   END-IF
                END-IF
-               IF WS_LIVES_COUNT = 0 AND WS_BALL_ISNT_IN_GAME 
+               IF WS_LIVES_COUNT = 0 AND WS_BALL_ISNT_IN_GAME
                THEN
                    SET WS_LOSE TO TRUE
+                   PERFORM PLAY_LOSE_SOUND
                END-IF
+           END-IF
+           IF (WS_WIN OR WS_LOSE) AND NOT WS_SCORE_SAVED
+           THEN
+               PERFORM SAVE_HIGHSCORE
            END-IF.
                
        END PROGRAM Backalley.
