@@ -0,0 +1,124 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NightlyReport.
+       AUTHOR. Oshaboy.
+       DATE-WRITTEN. 2026-08-08.
+      *Remarks. Nightly close-out batch report over the cabinet's
+      *audit trail file (see WRITE_AUDIT_LOG SECTION in Backalley.cbl).
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO DYNAMIC WS_AUDIT_PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS_AUDIT_STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       01  AUDIT-REC.
+           02 AUD-TIMESTAMP PIC 9(14).
+           02 AUD-START-TICK PIC 9(10).
+           02 AUD-END-TICK PIC 9(10).
+           02 AUD-END-REASON PIC X.
+               88 AUD-REASON-WIN VALUE 'W'.
+               88 AUD-REASON-LOSE VALUE 'L'.
+               88 AUD-REASON-QUIT VALUE 'Q'.
+           02 AUD-FINAL-LIVES PIC 9.
+           02 AUD-FINAL-BALL-SPEED PIC 99.
+       WORKING-STORAGE SECTION.
+       01 WS_AUDIT_PATH PIC X(40) VALUE 'audit.log'.
+       01 WS_AUDIT_STATUS PIC XX.
+       01 WS_AUDIT_EOF PIC 9 VALUE 0.
+           88 WS_AUDIT_AT_END VALUE 1.
+
+       01 WS_TOTAL_SESSIONS PIC 9(7) VALUE 0.
+       01 WS_WIN_COUNT PIC 9(7) VALUE 0.
+       01 WS_LOSE_COUNT PIC 9(7) VALUE 0.
+       01 WS_QUIT_COUNT PIC 9(7) VALUE 0.
+       01 WS_LOSE_LIVES_TOTAL PIC 9(9) VALUE 0.
+       01 WS_BALL_SPEED_TOTAL PIC 9(9) VALUE 0.
+       01 WS_AVG_LOSE_LIVES PIC ZZ9.99.
+       01 WS_AVG_BALL_SPEED PIC ZZ9.99.
+       01 WS_HOUR PIC 99.
+       01 WS_HOUR_I PIC 99.
+       01 WS_BUSIEST_HOUR PIC 99 VALUE 0.
+       01 WS_BUSIEST_COUNT PIC 9(7) VALUE 0.
+       01 WS_HOUR_BUCKETS OCCURS 24 TIMES PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN SECTION.
+           PERFORM READ_AUDIT_LOG
+           PERFORM COMPUTE_AVERAGES
+           PERFORM PRINT_REPORT
+           STOP RUN.
+
+       READ_AUDIT_LOG SECTION.
+           OPEN INPUT AUDIT-FILE
+           IF WS_AUDIT_STATUS NOT = '35'
+               PERFORM UNTIL WS_AUDIT_AT_END
+                   READ AUDIT-FILE
+                       AT END
+                           SET WS_AUDIT_AT_END TO TRUE
+                       NOT AT END
+                           PERFORM TALLY_AUDIT_RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE AUDIT-FILE
+           END-IF.
+
+       TALLY_AUDIT_RECORD SECTION.
+      * ONE PASS OVER EACH SESSION RECORD: WIN/LOSE/QUIT SPLIT, THE
+      * LIVES A LOSING SESSION ENDED WITH, THE BALL SPEED IT REACHED,
+      * AND WHICH CLOCK HOUR (FROM AUD-TIMESTAMP'S HHMMSS PORTION) THE
+      * SESSION STARTED IN, FOR THE BUSIEST-HOUR BREAKDOWN. *
+           ADD 1 TO WS_TOTAL_SESSIONS
+           EVALUATE TRUE
+               WHEN AUD-REASON-WIN
+                   ADD 1 TO WS_WIN_COUNT
+               WHEN AUD-REASON-LOSE
+                   ADD 1 TO WS_LOSE_COUNT
+                   ADD AUD-FINAL-LIVES TO WS_LOSE_LIVES_TOTAL
+               WHEN AUD-REASON-QUIT
+                   ADD 1 TO WS_QUIT_COUNT
+           END-EVALUATE
+           ADD AUD-FINAL-BALL-SPEED TO WS_BALL_SPEED_TOTAL
+           MOVE AUD-TIMESTAMP(9:2) TO WS_HOUR
+           IF WS_HOUR < 24
+               ADD 1 TO WS_HOUR_BUCKETS(WS_HOUR + 1)
+           END-IF.
+
+       COMPUTE_AVERAGES SECTION.
+           IF WS_LOSE_COUNT > 0
+               COMPUTE WS_AVG_LOSE_LIVES =
+                   WS_LOSE_LIVES_TOTAL / WS_LOSE_COUNT
+           ELSE
+               MOVE 0 TO WS_AVG_LOSE_LIVES
+           END-IF
+           IF WS_TOTAL_SESSIONS > 0
+               COMPUTE WS_AVG_BALL_SPEED =
+                   WS_BALL_SPEED_TOTAL / WS_TOTAL_SESSIONS
+           ELSE
+               MOVE 0 TO WS_AVG_BALL_SPEED
+           END-IF
+           PERFORM VARYING WS_HOUR_I FROM 1 BY 1
+                              UNTIL WS_HOUR_I > 24
+               IF WS_HOUR_BUCKETS(WS_HOUR_I) > WS_BUSIEST_COUNT
+                   MOVE WS_HOUR_BUCKETS(WS_HOUR_I) TO WS_BUSIEST_COUNT
+                   COMPUTE WS_BUSIEST_HOUR = WS_HOUR_I - 1
+               END-IF
+           END-PERFORM.
+
+       PRINT_REPORT SECTION.
+           DISPLAY '=== BACKALLEY NIGHTLY CLOSE-OUT REPORT ==='
+           DISPLAY 'TOTAL SESSIONS: ' WS_TOTAL_SESSIONS
+           DISPLAY 'WINS: ' WS_WIN_COUNT
+               '  LOSSES: ' WS_LOSE_COUNT
+               '  QUITS-IN-PROGRESS: ' WS_QUIT_COUNT
+           DISPLAY 'AVG LIVES REMAINING ON LOSS: ' WS_AVG_LOSE_LIVES
+           DISPLAY 'AVG FINAL BALL SPEED REACHED: ' WS_AVG_BALL_SPEED
+           IF WS_TOTAL_SESSIONS > 0
+               DISPLAY 'BUSIEST HOUR: ' WS_BUSIEST_HOUR
+                   ':00 (' WS_BUSIEST_COUNT ' SESSION(S))'
+           ELSE
+               DISPLAY 'NO SESSIONS RECORDED IN THE AUDIT LOG'
+           END-IF.
+
+       END PROGRAM NightlyReport.
